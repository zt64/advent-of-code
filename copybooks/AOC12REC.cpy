@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * AOC12REC - shared AOC file record layout (day 12)        *
+      * COPY with REPLACING ==:PREFIX:== BY ==xxx== to attach     *
+      * this layout under any 01-level group.                    *
+      *----------------------------------------------------------*
+           05 :PREFIX:-NAME PIC X(10).
+           05 :PREFIX:-SEQ-NO PIC 9(9).
+           05 :PREFIX:-LOAD-DATE PIC 9(8).
+           05 :PREFIX:-STATUS-FLAG PIC X.
