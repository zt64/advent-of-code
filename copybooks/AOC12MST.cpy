@@ -0,0 +1,4 @@
+      *----------------------------------------------------------*
+      * AOC12MST - master/reference file record layout (day 12)  *
+      *----------------------------------------------------------*
+           05 MASTER-NAME PIC X(10).
