@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day-12-master-load.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT MASTER-FEED
+           ASSIGN TO "./input/day-12-master-feed.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "./input/day-12-master.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS MASTER-NAME
+           FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT LOAD-REPORT
+           ASSIGN TO "./output/day-12-master-load.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD MASTER-FEED.
+         01 MASTER-FEED-RECORD PIC X(10).
+
+         FD MASTER-FILE.
+         01 MASTER-RECORD.
+             COPY AOC12MST.
+
+         FD LOAD-REPORT.
+         01 LOAD-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-FEED-STATUS PIC XX.
+           88 WS-FEED-OK VALUE '00'.
+         01 WS-MASTER-STATUS PIC XX.
+           88 WS-MASTER-OK VALUE '00'.
+         01 WS-REPORT-STATUS PIC XX.
+           88 WS-REPORT-OK VALUE '00'.
+         01 WS-EOF PIC A(1) VALUE 'N'.
+         01 WS-READ-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-LOAD-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-REJECT-COUNT PIC 9(9) VALUE ZERO.
+
+         01 WS-REJECT-HEADING PIC X(80)
+           VALUE 'REJECTED RECORDS ON LOAD'.
+         01 WS-REJECT-NONE-LINE PIC X(80)
+           VALUE '    NONE - ALL RECORDS LOADED SUCCESSFULLY'.
+         01 WS-REJECT-REASON PIC X(16).
+         01 WS-REJECT-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-REJECT-NAME PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-REJECT-REASON-OUT PIC X(16).
+           05 FILLER PIC X(12) VALUE ' - STATUS '.
+           05 WS-REJECT-STATUS PIC XX.
+           05 FILLER PIC X(35) VALUE SPACES.
+         01 WS-LOAD-TOTAL-LINE.
+           05 FILLER PIC X(17) VALUE 'RECORDS LOADED: '.
+           05 WS-LOAD-TOTAL PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(52) VALUE SPACES.
+         01 WS-REJECT-TOTAL-LINE.
+           05 FILLER PIC X(19) VALUE 'RECORDS REJECTED: '.
+           05 WS-REJECT-TOTAL PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION.
+           IF WS-EOF = 'Y'
+               DISPLAY 'ABEND: ./input/day-12-master-feed.txt IS '
+                   'EMPTY, NO RECORDS FOUND'
+               CLOSE MASTER-FEED
+               CLOSE MASTER-FILE
+               CLOSE LOAD-REPORT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2000-LOAD-RECORDS UNTIL WS-EOF = 'Y'.
+           PERFORM 3000-END-OF-JOB.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT MASTER-FEED.
+           IF NOT WS-FEED-OK
+               DISPLAY 'ABEND: MASTER-FEED OPEN FAILED, FILE STATUS = '
+                   WS-FEED-STATUS
+               DISPLAY 'ABEND: ./input/day-12-master-feed.txt IS '
+                   'MISSING OR UNAVAILABLE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT MASTER-FILE.
+           IF NOT WS-MASTER-OK
+               DISPLAY 'ABEND: MASTER-FILE OPEN FAILED, FILE STATUS = '
+                   WS-MASTER-STATUS
+               CLOSE MASTER-FEED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LOAD-REPORT.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ABEND: LOAD-REPORT OPEN FAILED, FILE '
+                   'STATUS = ' WS-REPORT-STATUS
+               DISPLAY 'ABEND: ./output/ IS MISSING OR UNAVAILABLE'
+               CLOSE MASTER-FEED
+               CLOSE MASTER-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-REJECT-HEADING TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           PERFORM 2100-READ-FEED-RECORD.
+
+       2000-LOAD-RECORDS.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE MASTER-FEED-RECORD TO MASTER-NAME.
+           WRITE MASTER-RECORD
+             INVALID KEY
+               PERFORM 2200-REJECT-RECORD
+             NOT INVALID KEY
+               ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
+           PERFORM 2100-READ-FEED-RECORD.
+
+       2200-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           EVALUATE WS-MASTER-STATUS
+               WHEN '22'
+                   MOVE 'DUPLICATE KEY' TO WS-REJECT-REASON
+               WHEN '21'
+                   MOVE 'OUT OF SEQUENCE' TO WS-REJECT-REASON
+               WHEN OTHER
+                   MOVE 'LOAD ERROR' TO WS-REJECT-REASON
+           END-EVALUATE.
+           MOVE MASTER-NAME TO WS-REJECT-NAME.
+           MOVE WS-REJECT-REASON TO WS-REJECT-REASON-OUT.
+           MOVE WS-MASTER-STATUS TO WS-REJECT-STATUS.
+           MOVE WS-REJECT-DETAIL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           DISPLAY 'WARNING: record rejected on load: '
+               MASTER-NAME ' - ' WS-REJECT-REASON
+               ' (FILE STATUS ' WS-MASTER-STATUS ')'.
+
+       2100-READ-FEED-RECORD.
+           READ MASTER-FEED
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-END-OF-JOB.
+           IF WS-REJECT-COUNT = 0
+               MOVE WS-REJECT-NONE-LINE TO LOAD-REPORT-LINE
+               WRITE LOAD-REPORT-LINE
+           END-IF.
+           MOVE WS-LOAD-COUNT TO WS-LOAD-TOTAL.
+           MOVE WS-LOAD-TOTAL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-TOTAL.
+           MOVE WS-REJECT-TOTAL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+
+           CLOSE MASTER-FEED.
+           CLOSE MASTER-FILE.
+           CLOSE LOAD-REPORT.
+           DISPLAY 'Records read from feed: ' WS-READ-COUNT.
+           DISPLAY 'Master records loaded: ' WS-LOAD-COUNT.
+           DISPLAY 'Master records rejected: ' WS-REJECT-COUNT.
