@@ -4,25 +4,435 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT AOC ASSIGN TO "./input/day-12.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *    ./input/day-12.dat is the indexed KSDS built by
+      *    day-12-load from the flat ./input/day-12.txt feed; day-12
+      *    -cobol never reads the flat feed directly.
+           SELECT AOC ASSIGN TO "./input/day-12.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AOC-NAME
+           FILE STATUS IS WS-AOC-STATUS.
+
+           SELECT AOC-REPORT ASSIGN TO "./output/day-12.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CKPT ASSIGN TO "./checkpoint/day-12.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "./input/day-12-master.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS MASTER-NAME
+           FILE STATUS IS WS-MASTER-STATUS.
 
        DATA DIVISION.
          FILE SECTION.
          FD AOC.
          01 AOC-FILE.
-           05 AOC-NAME PIC X(10).
+             COPY AOC12REC REPLACING ==:PREFIX:== BY ==AOC==.
+
+         FD AOC-REPORT.
+         01 AOC-REPORT-LINE PIC X(80).
+
+         FD CKPT.
+         01 CKPT-RECORD.
+           05 CKPT-COUNT PIC 9(9).
+
+         FD MASTER-FILE.
+         01 MASTER-RECORD.
+             COPY AOC12MST.
 
        WORKING-STORAGE SECTION.
          01 WS-FILE-STRUCTURE.
-           05 WS-NAME PIC X(10).
+             COPY AOC12REC REPLACING ==:PREFIX:== BY ==WS==.
          01 WS-EOF PIC A(1).
+         01 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-AOC-STATUS PIC XX.
+           88 WS-AOC-OK VALUE '00'.
+         01 WS-REPORT-STATUS PIC XX.
+           88 WS-REPORT-OK VALUE '00'.
+
+         01 WS-CKPT-STATUS PIC XX.
+           88 WS-CKPT-OK VALUE '00'.
+         01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+         01 WS-RESTART-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-SKIP-IDX PIC 9(9).
+         01 WS-RESTARTED PIC A(1) VALUE 'N'.
+           88 WS-WAS-RESTARTED VALUE 'Y'.
+         01 WS-RESTART-NOTE-LINE.
+           05 FILLER PIC X(18) VALUE 'RESUMED FROM CKPT '.
+           05 WS-RESTART-NOTE-COUNT PIC ZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(46)
+             VALUE ' - STATS BELOW REFLECT ONLY THIS RUN'.
+
+         01 WS-LOOKUP-NAME PIC X(10) VALUE SPACES.
+
+         01 WS-MASTER-STATUS PIC XX.
+           88 WS-MASTER-OK VALUE '00'.
+         01 WS-MASTER-AVAILABLE PIC A(1) VALUE 'Y'.
+           88 WS-MASTER-IS-AVAILABLE VALUE 'Y'.
+         01 WS-XREF-EXCEPTION-TABLE.
+           05 WS-XREF-EXCEPTION-NAME OCCURS 10000 TIMES
+               PIC X(10).
+         01 WS-XREF-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-XREF-TABLE-MAX PIC 9(5) VALUE 10000.
+         01 WS-XREF-TABLE-FULL-SW PIC A(1) VALUE 'N'.
+
+         01 WS-PREFIX-TABLE.
+           05 WS-PREFIX-COUNT OCCURS 256 TIMES PIC 9(9) VALUE ZERO.
+         01 WS-PREFIX-IDX PIC 9(3).
+
+         01 WS-RUN-DATE PIC 9(8).
+
+         01 WS-REPORT-TITLE PIC X(80)
+           VALUE 'DAY-12 AOC NAME REPORT'.
+         01 WS-REPORT-DATE-LINE.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 WS-REPORT-DATE PIC 9999/99/99.
+           05 FILLER PIC X(60) VALUE SPACES.
+         01 WS-REPORT-DETAIL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-REPORT-NAME PIC X(10).
+           05 FILLER PIC X(66) VALUE SPACES.
+         01 WS-REPORT-TOTAL.
+           05 FILLER PIC X(20) VALUE 'RECORDS PROCESSED: '.
+           05 WS-REPORT-COUNT PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(49) VALUE SPACES.
+
+      *    Duplicate-name detection used to live here, but AOC is now
+      *    an indexed file keyed on AOC-NAME (see [[006]]), so every
+      *    key on this file is already unique by construction - a
+      *    second in-memory check at this point could never see a
+      *    duplicate. day-12-load.cbl, which reads the raw feed before
+      *    it goes through the key-enforcing WRITE, is the only
+      *    program left that can see duplicates, so that is where the
+      *    check (and its report section) now lives.
+         01 WS-SEARCH-IDX PIC 9(5).
+
+         01 WS-DUP-HEADING PIC X(80)
+           VALUE 'DUPLICATE AOC-NAME EXCEPTIONS'.
+         01 WS-DUP-REDIRECT-LINE PIC X(80)
+           VALUE '    N/A - SEE day-12-load.rpt FOR DUPLICATES'.
+
+         01 WS-XREF-HEADING PIC X(80)
+           VALUE 'AOC-NAME NOT FOUND ON MASTER FILE EXCEPTIONS'.
+         01 WS-XREF-NONE-LINE PIC X(80)
+           VALUE '    NONE - ALL AOC-NAME VALUES MATCHED THE MASTER'.
+         01 WS-XREF-SKIPPED-LINE PIC X(80)
+           VALUE '    SKIPPED - MASTER FILE NOT AVAILABLE THIS RUN'.
+         01 WS-XREF-TABLE-FULL-LINE PIC X(80)
+           VALUE '    NOTE - EXCEPTION TABLE FULL, LIST IS PARTIAL'.
+         01 WS-XREF-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-XREF-NAME PIC X(10).
+           05 FILLER PIC X(17) VALUE ' NOT ON MASTER'.
+           05 FILLER PIC X(49) VALUE SPACES.
+
+         01 WS-SUMMARY-HEADING PIC X(80)
+           VALUE 'AOC FILE SUMMARY STATISTICS'.
+         01 WS-SUMMARY-TOTAL-LINE.
+           05 FILLER PIC X(15) VALUE 'TOTAL RECORDS: '.
+           05 WS-SUMMARY-TOTAL PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(54) VALUE SPACES.
+         01 WS-SUMMARY-DISTINCT-LINE.
+           05 FILLER PIC X(26) VALUE 'DISTINCT AOC-NAME VALUES: '.
+           05 WS-SUMMARY-DISTINCT PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(43) VALUE SPACES.
+         01 WS-SUMMARY-BREAKDOWN-HEADING PIC X(80)
+           VALUE 'BREAKDOWN BY LEADING CHARACTER OF AOC-NAME'.
+         01 WS-SUMMARY-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-SUMMARY-CHAR PIC X.
+           05 FILLER PIC X(4) VALUE ' -- '.
+           05 WS-SUMMARY-CHAR-COUNT PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           ACCEPT WS-LOOKUP-NAME FROM ENVIRONMENT 'AOC-LOOKUP-NAME'.
+           IF WS-LOOKUP-NAME NOT = SPACES
+               PERFORM 1500-KEY-LOOKUP
+           ELSE
+               PERFORM 1000-INITIALIZATION
+               PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF = 'Y'
+               PERFORM 3000-END-OF-JOB
+           END-IF.
+           STOP RUN.
+
+       1500-KEY-LOOKUP.
            OPEN INPUT AOC.
-               READ AOC NEXT RECORD INTO WS-FILE-STRUCTURE
-                 AT END DISPLAY 'End of File'
-                 NOT AT END DISPLAY WS-FILE-STRUCTURE
-               END-READ.
+           IF NOT WS-AOC-OK
+               DISPLAY 'ABEND: AOC OPEN FAILED, FILE STATUS = '
+                   WS-AOC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-LOOKUP-NAME TO AOC-NAME.
+           READ AOC KEY IS AOC-NAME
+             INVALID KEY
+               DISPLAY 'LOOKUP: AOC-NAME ' WS-LOOKUP-NAME
+                   ' NOT FOUND ON FILE'
+             NOT INVALID KEY
+               DISPLAY 'LOOKUP: AOC-NAME ' WS-LOOKUP-NAME ' FOUND'
+               DISPLAY '  SEQ NO      : ' AOC-SEQ-NO
+               DISPLAY '  LOAD DATE   : ' AOC-LOAD-DATE
+               DISPLAY '  STATUS FLAG : ' AOC-STATUS-FLAG
+           END-READ.
            CLOSE AOC.
-           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT AOC.
+           IF NOT WS-AOC-OK
+               DISPLAY 'ABEND: AOC OPEN FAILED, FILE STATUS = '
+                   WS-AOC-STATUS
+               DISPLAY 'ABEND: ./input/day-12.dat IS MISSING OR '
+                   'UNAVAILABLE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+           IF NOT WS-MASTER-OK
+               DISPLAY 'WARNING: MASTER-FILE OPEN FAILED, FILE '
+                   'STATUS = ' WS-MASTER-STATUS
+               DISPLAY 'WARNING: ./input/day-12-master.txt IS '
+                   'MISSING OR UNAVAILABLE - MASTER XREF CHECK '
+                   'WILL BE SKIPPED FOR THIS RUN'
+               MOVE 'N' TO WS-MASTER-AVAILABLE
+           END-IF.
+           OPEN OUTPUT AOC-REPORT.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ABEND: AOC-REPORT OPEN FAILED, FILE STATUS = '
+                   WS-REPORT-STATUS
+               DISPLAY 'ABEND: ./output/ IS MISSING OR UNAVAILABLE'
+               CLOSE AOC
+               IF WS-MASTER-IS-AVAILABLE
+                   CLOSE MASTER-FILE
+               END-IF
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO WS-EOF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-REPORT-TITLE TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           MOVE WS-RUN-DATE TO WS-REPORT-DATE.
+           MOVE WS-REPORT-DATE-LINE TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           PERFORM 1200-CHECK-RESTART.
+
+           IF WS-WAS-RESTARTED
+               MOVE WS-RESTART-COUNT TO WS-RESTART-NOTE-COUNT
+               MOVE WS-RESTART-NOTE-LINE TO AOC-REPORT-LINE
+               WRITE AOC-REPORT-LINE
+           END-IF.
+
+           PERFORM 2100-READ-AOC-RECORD.
+           IF WS-EOF = 'Y'
+               IF WS-WAS-RESTARTED
+                   DISPLAY 'RESTART: no records remain after '
+                       'repositioning past ' WS-RESTART-COUNT
+                       ' records - nothing to process this run'
+               ELSE
+                   DISPLAY 'ABEND: ./input/day-12.dat IS EMPTY, NO '
+                       'RECORDS FOUND'
+                   CLOSE AOC
+                   CLOSE AOC-REPORT
+                   IF WS-MASTER-IS-AVAILABLE
+                       CLOSE MASTER-FILE
+                   END-IF
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1200-CHECK-RESTART.
+           OPEN INPUT CKPT.
+           IF WS-CKPT-OK
+               READ CKPT INTO CKPT-RECORD
+                 AT END MOVE ZERO TO WS-RESTART-COUNT
+                 NOT AT END MOVE CKPT-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CKPT
+               IF WS-RESTART-COUNT > 0
+                   MOVE 'Y' TO WS-RESTARTED
+                   DISPLAY 'RESTART: repositioning past '
+                       WS-RESTART-COUNT ' previously processed '
+                       'records'
+                   PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                       READ AOC NEXT RECORD INTO WS-FILE-STRUCTURE
+                         AT END MOVE 'Y' TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-RECORD-COUNT.
+           DISPLAY WS-FILE-STRUCTURE.
+           PERFORM 2200-WRITE-DETAIL-LINE.
+           PERFORM 2350-CHECK-MASTER-XREF.
+           PERFORM 2360-BUILD-PREFIX-BREAKDOWN.
+           IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 2100-READ-AOC-RECORD.
+
+       2100-READ-AOC-RECORD.
+           READ AOC NEXT RECORD INTO WS-FILE-STRUCTURE
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE WS-NAME TO WS-REPORT-NAME.
+           MOVE WS-REPORT-DETAIL TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+       2350-CHECK-MASTER-XREF.
+           IF WS-MASTER-IS-AVAILABLE
+               MOVE WS-NAME TO MASTER-NAME
+               READ MASTER-FILE KEY IS MASTER-NAME
+                 INVALID KEY
+                   IF WS-XREF-EXCEPTION-COUNT < WS-XREF-TABLE-MAX
+                       ADD 1 TO WS-XREF-EXCEPTION-COUNT
+                       MOVE WS-NAME TO
+                           WS-XREF-EXCEPTION-NAME
+                               (WS-XREF-EXCEPTION-COUNT)
+                   ELSE
+                       IF WS-XREF-TABLE-FULL-SW = 'N'
+                           DISPLAY 'WARNING: master-xref exception '
+                               'table full at ' WS-XREF-TABLE-MAX
+                               ' entries - further mismatches are '
+                               'not tracked this run'
+                           MOVE 'Y' TO WS-XREF-TABLE-FULL-SW
+                       END-IF
+                   END-IF
+               END-READ
+           END-IF.
+
+       2360-BUILD-PREFIX-BREAKDOWN.
+           COMPUTE WS-PREFIX-IDX = FUNCTION ORD (WS-NAME (1:1)).
+           ADD 1 TO WS-PREFIX-COUNT (WS-PREFIX-IDX).
+
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           IF NOT WS-CKPT-OK
+               DISPLAY 'WARNING: CKPT OPEN FAILED, FILE STATUS = '
+                   WS-CKPT-STATUS
+               DISPLAY 'WARNING: unable to write checkpoint at '
+                   WS-RECORD-COUNT ' records - a restart of this '
+                   'run would reprocess from the beginning'
+           ELSE
+               MOVE WS-RECORD-COUNT TO CKPT-COUNT
+               WRITE CKPT-RECORD
+               IF NOT WS-CKPT-OK
+                   DISPLAY 'WARNING: CKPT WRITE FAILED, FILE '
+                       'STATUS = ' WS-CKPT-STATUS
+               END-IF
+               CLOSE CKPT
+           END-IF.
+
+       3000-END-OF-JOB.
+           MOVE WS-RECORD-COUNT TO WS-REPORT-COUNT.
+           MOVE WS-REPORT-TOTAL TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           PERFORM 3100-DUPLICATE-EXCEPTIONS.
+           PERFORM 3300-MASTER-XREF-EXCEPTIONS.
+           PERFORM 3400-SUMMARY-STATISTICS.
+           PERFORM 3200-RESET-CHECKPOINT.
+
+           DISPLAY 'Records processed: ' WS-RECORD-COUNT.
+           DISPLAY 'AOC-NAME values not on master: '
+               WS-XREF-EXCEPTION-COUNT.
+           CLOSE AOC.
+           CLOSE AOC-REPORT.
+           IF WS-MASTER-IS-AVAILABLE
+               CLOSE MASTER-FILE
+           END-IF.
+
+       3100-DUPLICATE-EXCEPTIONS.
+           MOVE WS-DUP-HEADING TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           MOVE WS-DUP-REDIRECT-LINE TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+       3300-MASTER-XREF-EXCEPTIONS.
+           MOVE WS-XREF-HEADING TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           IF WS-MASTER-IS-AVAILABLE
+               PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-XREF-EXCEPTION-COUNT
+                   MOVE WS-XREF-EXCEPTION-NAME (WS-SEARCH-IDX)
+                     TO WS-XREF-NAME
+                   MOVE WS-XREF-DETAIL-LINE TO AOC-REPORT-LINE
+                   WRITE AOC-REPORT-LINE
+               END-PERFORM
+
+               IF WS-XREF-EXCEPTION-COUNT = 0
+                   MOVE WS-XREF-NONE-LINE TO AOC-REPORT-LINE
+                   WRITE AOC-REPORT-LINE
+               END-IF
+
+               IF WS-XREF-TABLE-FULL-SW = 'Y'
+                   MOVE WS-XREF-TABLE-FULL-LINE TO AOC-REPORT-LINE
+                   WRITE AOC-REPORT-LINE
+               END-IF
+           ELSE
+               MOVE WS-XREF-SKIPPED-LINE TO AOC-REPORT-LINE
+               WRITE AOC-REPORT-LINE
+           END-IF.
+
+       3400-SUMMARY-STATISTICS.
+           MOVE WS-SUMMARY-HEADING TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           MOVE WS-RECORD-COUNT TO WS-SUMMARY-TOTAL.
+           MOVE WS-SUMMARY-TOTAL-LINE TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           MOVE WS-RECORD-COUNT TO WS-SUMMARY-DISTINCT.
+           MOVE WS-SUMMARY-DISTINCT-LINE TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           MOVE WS-SUMMARY-BREAKDOWN-HEADING TO AOC-REPORT-LINE.
+           WRITE AOC-REPORT-LINE.
+
+           PERFORM VARYING WS-PREFIX-IDX FROM 1 BY 1
+               UNTIL WS-PREFIX-IDX > 256
+               IF WS-PREFIX-COUNT (WS-PREFIX-IDX) > 0
+                   MOVE FUNCTION CHAR (WS-PREFIX-IDX)
+                     TO WS-SUMMARY-CHAR
+                   MOVE WS-PREFIX-COUNT (WS-PREFIX-IDX)
+                     TO WS-SUMMARY-CHAR-COUNT
+                   MOVE WS-SUMMARY-DETAIL-LINE TO AOC-REPORT-LINE
+                   WRITE AOC-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       3200-RESET-CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           IF NOT WS-CKPT-OK
+               DISPLAY 'WARNING: CKPT OPEN FAILED, FILE STATUS = '
+                   WS-CKPT-STATUS
+               DISPLAY 'WARNING: unable to reset checkpoint - a '
+                   'future run may incorrectly restart from a '
+                   'stale checkpoint'
+           ELSE
+               MOVE ZERO TO CKPT-COUNT
+               WRITE CKPT-RECORD
+               IF NOT WS-CKPT-OK
+                   DISPLAY 'WARNING: CKPT WRITE FAILED, FILE '
+                       'STATUS = ' WS-CKPT-STATUS
+               END-IF
+               CLOSE CKPT
+           END-IF.
