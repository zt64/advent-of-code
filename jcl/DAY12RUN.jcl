@@ -0,0 +1,66 @@
+//DAY12RUN JOB (ACCTNO),'DAY12 NIGHTLY',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* DAY12RUN - NIGHTLY BATCH FOR DAY-12-COBOL                    *
+//*                                                               *
+//* day-12-cobol's SELECT clauses ASSIGN TO fixed HFS paths       *
+//* (./input/day-12.txt, ./output/day-12.rpt, etc) rather than    *
+//* DDNAMEs, so this job runs it under USS via BPXBATCH and       *
+//* manages "generations" as dated HFS files that get rolled      *
+//* into those fixed paths before each run - a GDG base of dated  *
+//* copies standing in for a real z/OS GDG, since the program was *
+//* written against the local filesystem, not DD-name I/O.        *
+//*                                                                *
+//* ONE-TIME SETUP: create /prod/day12/{input,output,gdg,          *
+//* checkpoint} once before the first scheduled run. The master    *
+//* reference file (./input/day-12-master.txt) is NOT rolled by    *
+//* this job - it is reference data maintained separately. Run     *
+//* DAY12MLD.jcl at least once against an initial                  *
+//* /prod/day12/input/day-12-master-feed.txt before the first      *
+//* scheduled run, and again whenever the reference data changes.  *
+//* If the master file is absent, day-12-cobol still runs; it      *
+//* logs a warning and skips the master cross-reference section    *
+//* of the report for that run (see 1000-INITIALIZATION).          *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BPXBATCH,
+//         PARM='SH /prod/day12/jcl/day12-roll-generation.sh'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//*-------------------------------------------------------------*
+//* STEP015 BUILDS THE INDEXED AOC FILE (./input/day-12.dat) FROM *
+//* THE FLAT GENERATION STEP010 JUST ROLLED IN                    *
+//* (./input/day-12.txt), AND ONLY FIRES IF THE ROLL CAME BACK    *
+//* CLEAN. day-12-cobol READS THE INDEXED FILE, NOT THE FLAT      *
+//* FEED DIRECTLY - SEE day-12-load.cbl.                          *
+//*-------------------------------------------------------------*
+//STEP015  EXEC PGM=BPXBATCH,COND=(0,NE,STEP010),
+//         PARM='SH cd /prod/day12 && ./day-12-load'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//*-------------------------------------------------------------*
+//* STEP020 RUNS DAY-12-COBOL AGAINST THE INDEXED FILE STEP015    *
+//* JUST BUILT, AND ONLY FIRES IF THE LOAD CAME BACK CLEAN.       *
+//*-------------------------------------------------------------*
+//STEP020  EXEC PGM=BPXBATCH,COND=(0,NE,STEP015),
+//         PARM='SH cd /prod/day12 && ./day-12-cobol'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//*-------------------------------------------------------------*
+//* STEP030 ARCHIVES TODAY'S REPORT AS THE NEXT REPORT            *
+//* GENERATION AND SCRATCHES GENERATIONS OLDER THAN THE RETENTION *
+//* LIMIT, ONLY IF THE RUN CAME BACK CLEAN (RETURN-CODE 0).       *
+//* A NON-ZERO RETURN-CODE FROM DAY-12-COBOL (SEE THE ABEND       *
+//* CHECK IN 1000-INITIALIZATION FOR A MISSING/EMPTY INPUT FILE)  *
+//* SKIPS THIS STEP SO THE BAD GENERATION IS LEFT IN PLACE FOR    *
+//* DIAGNOSIS INSTEAD OF BEING FILED AS A GOOD RUN. A MISSING     *
+//* MASTER FILE DOES NOT SET A NON-ZERO RETURN CODE - IT ONLY     *
+//* LOGS A WARNING AND SKIPS THE XREF SECTION OF THE REPORT, SO   *
+//* IT DOES NOT BLOCK THIS STEP (SEE THE SETUP NOTE ABOVE).       *
+//*-------------------------------------------------------------*
+//STEP030  EXEC PGM=BPXBATCH,COND=(0,NE,STEP020),
+//         PARM='SH /prod/day12/jcl/day12-archive-generation.sh'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
