@@ -0,0 +1,17 @@
+//DAY12MLD JOB (ACCTNO),'DAY12 MASTER LOAD',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* DAY12MLD - (RE)BUILDS THE MASTER REFERENCE FILE USED BY       *
+//* DAY-12-COBOL'S CROSS-REFERENCE CHECK.                         *
+//*                                                                *
+//* THIS IS NOT PART OF THE NIGHTLY CHAIN (DAY12RUN.jcl) - THE     *
+//* MASTER REFERENCE DATA DOES NOT ROLL DAILY LIKE THE AOC FEED.   *
+//* RUN THIS MEMBER MANUALLY WHENEVER THE REFERENCE DATA CHANGES,  *
+//* AND AT LEAST ONCE BEFORE THE FIRST SCHEDULED DAY12RUN, AFTER   *
+//* PLACING THE FLAT FEED AT                                       *
+//* /prod/day12/input/day-12-master-feed.txt (ONE NAME PER LINE).  *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BPXBATCH,
+//         PARM='SH cd /prod/day12 && ./day-12-master-load'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
