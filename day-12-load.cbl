@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day-12-load.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT AOC-FEED ASSIGN TO "./input/day-12.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT AOC ASSIGN TO "./input/day-12.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS AOC-NAME
+           FILE STATUS IS WS-AOC-STATUS.
+
+           SELECT LOAD-REPORT ASSIGN TO "./output/day-12-load.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD AOC-FEED.
+         01 AOC-FEED-RECORD PIC X(10).
+
+         FD AOC.
+         01 AOC-FILE.
+             COPY AOC12REC REPLACING ==:PREFIX:== BY ==AOC==.
+
+         FD LOAD-REPORT.
+         01 LOAD-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-FEED-STATUS PIC XX.
+           88 WS-FEED-OK VALUE '00'.
+         01 WS-AOC-STATUS PIC XX.
+           88 WS-AOC-OK VALUE '00'.
+         01 WS-REPORT-STATUS PIC XX.
+           88 WS-REPORT-OK VALUE '00'.
+         01 WS-EOF PIC A(1) VALUE 'N'.
+         01 WS-SEQ-NO PIC 9(9) VALUE ZERO.
+         01 WS-RUN-DATE PIC 9(8).
+         01 WS-READ-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-LOAD-COUNT PIC 9(9) VALUE ZERO.
+         01 WS-REJECT-COUNT PIC 9(9) VALUE ZERO.
+
+         01 WS-REJECT-HEADING PIC X(80)
+           VALUE 'REJECTED RECORDS ON LOAD'.
+         01 WS-REJECT-NONE-LINE PIC X(80)
+           VALUE '    NONE - ALL RECORDS LOADED SUCCESSFULLY'.
+         01 WS-REJECT-REASON PIC X(16).
+         01 WS-REJECT-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-REJECT-NAME PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-REJECT-REASON-OUT PIC X(16).
+           05 FILLER PIC X(12) VALUE ' - STATUS '.
+           05 WS-REJECT-STATUS PIC XX.
+           05 FILLER PIC X(35) VALUE SPACES.
+         01 WS-LOAD-TOTAL-LINE.
+           05 FILLER PIC X(17) VALUE 'RECORDS LOADED: '.
+           05 WS-LOAD-TOTAL PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(52) VALUE SPACES.
+         01 WS-REJECT-TOTAL-LINE.
+           05 FILLER PIC X(19) VALUE 'RECORDS REJECTED: '.
+           05 WS-REJECT-TOTAL PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(50) VALUE SPACES.
+
+      *    Duplicate-name detection has to happen here, not in
+      *    day-12-cobol: AOC is an indexed file keyed on AOC-NAME, so
+      *    once a record is written to it every key is unique by
+      *    construction and a second in-memory check downstream would
+      *    never see a duplicate. This program sees the raw,
+      *    undeduplicated feed, so it is the only place left that can
+      *    count how many times each name actually occurred.
+         01 WS-NAME-TABLE.
+           05 WS-NAME-ENTRY OCCURS 10000 TIMES.
+             10 WS-TAB-NAME PIC X(10).
+             10 WS-TAB-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-NAME-TABLE-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-NAME-TABLE-MAX PIC 9(5) VALUE 10000.
+         01 WS-NAME-TABLE-FULL-SW PIC A(1) VALUE 'N'.
+         01 WS-FOUND-SW PIC A(1).
+           88 WS-NAME-FOUND VALUE 'Y'.
+         01 WS-SEARCH-IDX PIC 9(5).
+         01 WS-DUPLICATE-COUNT PIC 9(5) VALUE ZERO.
+
+         01 WS-DUP-HEADING PIC X(80)
+           VALUE 'DUPLICATE AOC-NAME EXCEPTIONS'.
+         01 WS-DUP-NONE-LINE PIC X(80)
+           VALUE '    NONE - NO DUPLICATE NAMES FOUND'.
+         01 WS-DUP-TABLE-FULL-LINE PIC X(80)
+           VALUE '    NOTE - NAME TABLE FULL, SOME DUPLICATES NOT '.
+         01 WS-DUP-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-DUP-NAME PIC X(10).
+           05 FILLER PIC X(6) VALUE ' COUNT'.
+           05 FILLER PIC X(2) VALUE ': '.
+           05 WS-DUP-COUNT PIC ZZ,ZZ9.
+           05 FILLER PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION.
+           IF WS-EOF = 'Y'
+               DISPLAY 'ABEND: ./input/day-12.txt IS EMPTY, NO '
+                   'RECORDS FOUND'
+               CLOSE AOC-FEED
+               CLOSE AOC
+               CLOSE LOAD-REPORT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2000-LOAD-RECORDS UNTIL WS-EOF = 'Y'.
+           PERFORM 3000-END-OF-JOB.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT AOC-FEED.
+           IF NOT WS-FEED-OK
+               DISPLAY 'ABEND: AOC-FEED OPEN FAILED, FILE STATUS = '
+                   WS-FEED-STATUS
+               DISPLAY 'ABEND: ./input/day-12.txt IS MISSING OR '
+                   'UNAVAILABLE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AOC.
+           IF NOT WS-AOC-OK
+               DISPLAY 'ABEND: AOC OPEN FAILED, FILE STATUS = '
+                   WS-AOC-STATUS
+               CLOSE AOC-FEED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LOAD-REPORT.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ABEND: LOAD-REPORT OPEN FAILED, FILE '
+                   'STATUS = ' WS-REPORT-STATUS
+               DISPLAY 'ABEND: ./output/ IS MISSING OR UNAVAILABLE'
+               CLOSE AOC-FEED
+               CLOSE AOC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-REJECT-HEADING TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 2100-READ-FEED-RECORD.
+
+       2000-LOAD-RECORDS.
+           ADD 1 TO WS-SEQ-NO.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE AOC-FEED-RECORD TO AOC-NAME.
+           MOVE WS-SEQ-NO TO AOC-SEQ-NO.
+           MOVE WS-RUN-DATE TO AOC-LOAD-DATE.
+           MOVE 'A' TO AOC-STATUS-FLAG.
+           PERFORM 2250-CHECK-DUPLICATE.
+           WRITE AOC-FILE
+             INVALID KEY
+               PERFORM 2200-REJECT-RECORD
+             NOT INVALID KEY
+               ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
+           PERFORM 2100-READ-FEED-RECORD.
+
+       2200-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           EVALUATE WS-AOC-STATUS
+               WHEN '22'
+                   MOVE 'DUPLICATE KEY' TO WS-REJECT-REASON
+               WHEN '21'
+                   MOVE 'OUT OF SEQUENCE' TO WS-REJECT-REASON
+               WHEN OTHER
+                   MOVE 'LOAD ERROR' TO WS-REJECT-REASON
+           END-EVALUATE.
+           MOVE AOC-NAME TO WS-REJECT-NAME.
+           MOVE WS-REJECT-REASON TO WS-REJECT-REASON-OUT.
+           MOVE WS-AOC-STATUS TO WS-REJECT-STATUS.
+           MOVE WS-REJECT-DETAIL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           DISPLAY 'WARNING: record rejected on load: ' AOC-NAME
+               ' - ' WS-REJECT-REASON ' (FILE STATUS '
+               WS-AOC-STATUS ')'.
+
+       2250-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-NAME-TABLE-COUNT
+               IF WS-TAB-NAME (WS-SEARCH-IDX) = AOC-NAME
+                   ADD 1 TO WS-TAB-COUNT (WS-SEARCH-IDX)
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE WS-NAME-TABLE-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM.
+           IF NOT WS-NAME-FOUND
+               IF WS-NAME-TABLE-COUNT < WS-NAME-TABLE-MAX
+                   ADD 1 TO WS-NAME-TABLE-COUNT
+                   MOVE AOC-NAME TO WS-TAB-NAME (WS-NAME-TABLE-COUNT)
+                   MOVE 1 TO WS-TAB-COUNT (WS-NAME-TABLE-COUNT)
+               ELSE
+                   IF WS-NAME-TABLE-FULL-SW = 'N'
+                       DISPLAY 'WARNING: duplicate-name table full '
+                           'at ' WS-NAME-TABLE-MAX ' entries - '
+                           'further distinct names are not tracked '
+                           'for duplicate detection this run'
+                       MOVE 'Y' TO WS-NAME-TABLE-FULL-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-READ-FEED-RECORD.
+           READ AOC-FEED
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-END-OF-JOB.
+           IF WS-REJECT-COUNT = 0
+               MOVE WS-REJECT-NONE-LINE TO LOAD-REPORT-LINE
+               WRITE LOAD-REPORT-LINE
+           END-IF.
+           MOVE WS-LOAD-COUNT TO WS-LOAD-TOTAL.
+           MOVE WS-LOAD-TOTAL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-TOTAL.
+           MOVE WS-REJECT-TOTAL-LINE TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+
+           PERFORM 3100-DUPLICATE-EXCEPTIONS.
+
+           CLOSE AOC-FEED.
+           CLOSE AOC.
+           CLOSE LOAD-REPORT.
+           DISPLAY 'Records read from feed: ' WS-READ-COUNT.
+           DISPLAY 'Records loaded: ' WS-LOAD-COUNT.
+           DISPLAY 'Records rejected: ' WS-REJECT-COUNT.
+           DISPLAY 'Duplicate AOC-NAME values found: '
+               WS-DUPLICATE-COUNT.
+
+       3100-DUPLICATE-EXCEPTIONS.
+           MOVE WS-DUP-HEADING TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-NAME-TABLE-COUNT
+               IF WS-TAB-COUNT (WS-SEARCH-IDX) > 1
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE WS-TAB-NAME (WS-SEARCH-IDX) TO WS-DUP-NAME
+                   MOVE WS-TAB-COUNT (WS-SEARCH-IDX) TO WS-DUP-COUNT
+                   MOVE WS-DUP-DETAIL-LINE TO LOAD-REPORT-LINE
+                   WRITE LOAD-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           IF WS-DUPLICATE-COUNT = 0
+               MOVE WS-DUP-NONE-LINE TO LOAD-REPORT-LINE
+               WRITE LOAD-REPORT-LINE
+           END-IF.
+
+           IF WS-NAME-TABLE-FULL-SW = 'Y'
+               MOVE WS-DUP-TABLE-FULL-LINE TO LOAD-REPORT-LINE
+               WRITE LOAD-REPORT-LINE
+           END-IF.
